@@ -0,0 +1,14 @@
+      *****************************************************************
+      * Registro de auditoria de un intento de WRITE-REGISTRO.  Se
+      * escribe a la TS queue VSWRAUDQ (ver VSAMWRIT) para poder
+      * reconstruir que paso en una corrida sin depender de quien
+      * estaba mirando la pantalla en ese momento.
+      *****************************************************************
+          01 WS-REG-AUDITORIA.
+             05 WS-AUD-CLAVE       PIC 9(2).
+             05 WS-AUD-RESULTADO   PIC X(18).
+             05 WS-AUD-RESP        PIC S9(8).
+             05 WS-AUD-FECHA       PIC X(08).
+             05 WS-AUD-HORA        PIC X(06).
+             05 WS-AUD-TERMINAL    PIC X(04).
+             05 WS-AUD-USUARIO     PIC X(08).
