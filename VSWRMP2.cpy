@@ -0,0 +1,30 @@
+      *****************************************************************
+      * Mapa simbolico de VSWRMP2 (mapset VSWRSET), pantalla de
+      * consulta/browse de VSAMCONS.  Equivalente al copy generado por
+      * el ensamblado de VSWRSET.bms.
+      *****************************************************************
+          01 VSWRMP2I.
+             05 FILLER           PIC X(12).
+             05 M2CLAL            COMP PIC S9(4).
+             05 M2CLAF            PIC X.
+             05 FILLER REDEFINES M2CLAF.
+                10 M2CLAA            PIC X.
+             05 M2CLAI            PIC X(02).
+             05 M2DATL            COMP PIC S9(4).
+             05 M2DATF            PIC X.
+             05 FILLER REDEFINES M2DATF.
+                10 M2DATA            PIC X.
+             05 M2DATI            PIC X(25).
+             05 M2MSGL            COMP PIC S9(4).
+             05 M2MSGF            PIC X.
+             05 FILLER REDEFINES M2MSGF.
+                10 M2MSGA            PIC X.
+             05 M2MSGI            PIC X(40).
+          01 VSWRMP2O REDEFINES VSWRMP2I.
+             05 FILLER           PIC X(12).
+             05 FILLER           PIC X(03).
+             05 M2CLAO            PIC X(02).
+             05 FILLER           PIC X(03).
+             05 M2DATO            PIC X(25).
+             05 FILLER           PIC X(03).
+             05 M2MSGO            PIC X(40).
