@@ -0,0 +1,98 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VSAMINIC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+          COPY VSWRCOM.
+          COPY VSWRMP3.
+          01 WS-RESP            PIC S9(8) COMP.
+          01 WS-CONSTANTES.
+             05 WS-MENSAJE-INICIAL PIC X(40)
+                                  VALUE 'Clave inicial y limite'.
+             05 WS-MENSAJE-RANGO PIC X(40)
+                                  VALUE 'Limite ajustado a 00-99'.
+          01 WS-AID-VALORES.
+             05 WS-AID-PF3         PIC X VALUE X'F3'.
+          01 WS-SW-AJUSTADO      PIC X(01) VALUE 'N'.
+             88 WS-HUBO-AJUSTE      VALUE 'S'.
+       LINKAGE SECTION.
+          01 DFHCOMMAREA             PIC X(01).
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           IF EIBCALEN = 0
+               PERFORM ENVIAR-PANTALLA-PARAMETROS
+               EXEC CICS RETURN
+                         TRANSID('VSWI')
+                         COMMAREA(DFHCOMMAREA)
+                         LENGTH(1)
+               END-EXEC
+           ELSE
+               IF EIBAID = WS-AID-PF3
+                   EXEC CICS RETURN END-EXEC
+               ELSE
+                   PERFORM RECIBIR-PANTALLA-PARAMETROS
+                   PERFORM VALIDAR-RANGO-CLAVES
+                   IF WS-HUBO-AJUSTE
+                       MOVE WS-MENSAJE-RANGO TO M3MSGO
+                       EXEC CICS SEND MAP('VSWRMP3')
+                                 MAPSET('VSWRSET')
+                                 FROM(VSWRMP3O)
+                                 ERASE
+                       END-EXEC
+                       EXEC CICS RETURN
+                                 TRANSID('VSWI')
+                                 COMMAREA(DFHCOMMAREA)
+                                 LENGTH(1)
+                       END-EXEC
+                   ELSE
+                       MOVE 'S' TO WS-CA-PRIMERA-VEZ
+                       MOVE 'N' TO WS-CA-ERROR-GRAVE
+                       MOVE 'O' TO WS-CA-ACCION-DUP
+                       MOVE ZERO TO WS-CA-ESCRITOS WS-CA-DUPLICADOS
+                                    WS-CA-ERRORES
+                       MOVE WS-CA-CLAVE-INICIAL TO WS-CA-CLAVE-ACTUAL
+                       EXEC CICS XCTL
+                                 PROGRAM('VSAMWRIT')
+                                 COMMAREA(WS-COMMAREA)
+                                 LENGTH(LENGTH WS-COMMAREA)
+                       END-EXEC
+                   END-IF
+               END-IF
+           END-IF.
+
+       ENVIAR-PANTALLA-PARAMETROS.
+           MOVE SPACES TO M3CLAO M3LIMO
+           MOVE WS-MENSAJE-INICIAL TO M3MSGO
+           EXEC CICS SEND MAP('VSWRMP3')
+                     MAPSET('VSWRSET')
+                     FROM(VSWRMP3O)
+                     ERASE
+           END-EXEC.
+
+       RECIBIR-PANTALLA-PARAMETROS.
+           MOVE ZERO TO WS-CA-CLAVE-INICIAL
+           MOVE 10 TO WS-CA-LIMITE
+           EXEC CICS RECEIVE MAP('VSWRMP3')
+                     MAPSET('VSWRSET')
+                     INTO(VSWRMP3I)
+                     RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP = DFHRESP(NORMAL) OR WS-RESP = DFHRESP(MAPFAIL)
+               IF M3CLAL > ZERO
+                   MOVE M3CLAI TO WS-CA-CLAVE-INICIAL
+               END-IF
+               IF M3LIML > ZERO
+                   MOVE M3LIMI TO WS-CA-LIMITE
+               END-IF
+           END-IF.
+
+      *****************************************************************
+      * EVITA QUE UN RANGO CLAVE-INICIAL/LIMITE PASADO POR EL OPERADOR
+      * SE SALGA DEL ESPACIO DE CLAVES (00-99) Y TERMINE DANDO VUELTA
+      * Y COLISIONANDO CON CLAVES YA ESCRITAS.
+      *****************************************************************
+       VALIDAR-RANGO-CLAVES.
+           MOVE 'N' TO WS-SW-AJUSTADO
+           IF WS-CA-CLAVE-INICIAL + WS-CA-LIMITE > 100
+               COMPUTE WS-CA-LIMITE = 100 - WS-CA-CLAVE-INICIAL
+               MOVE 'S' TO WS-SW-AJUSTADO
+           END-IF.
