@@ -0,0 +1,7 @@
+      *****************************************************************
+      * Layout de un registro de COBTESN1.  Comun a VSAMWRIT, VSAMCONS
+      * y VSAMCARG para que las tres copias no se desincronicen.
+      *****************************************************************
+          01 WS-REGISTRO.
+             05 WS-CLAVE        PIC 9(2) VALUE ZERO.
+             05 WS-DATOS        PIC X(25).
