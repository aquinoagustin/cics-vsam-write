@@ -0,0 +1,152 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VSAMCARG.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENTRADA ASSIGN TO ENTRADA
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT COBTESN1 ASSIGN TO COBTESN1
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS WS-CLAVE
+               FILE STATUS IS WS-FS-COBTESN1.
+           SELECT REPORTE ASSIGN TO REPORTE
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ENTRADA
+           RECORDING MODE IS F
+           RECORD CONTAINS 27 CHARACTERS.
+       01 WS-REG-ENTRADA.
+          05 WS-ENT-CLAVE     PIC 9(2).
+          05 WS-ENT-DATOS     PIC X(25).
+       FD  COBTESN1.
+       COPY VSWRREG.
+       FD  REPORTE
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+       01 WS-REG-REPORTE      PIC X(80).
+       WORKING-STORAGE SECTION.
+          01 WS-FS-COBTESN1   PIC X(02).
+          01 WS-SW-FIN-ENTRADA PIC X(01) VALUE 'N'.
+             88 WS-FIN-ENTRADA     VALUE 'S'.
+          01 WS-CONTADORES.
+             05 WS-TOT-LEIDOS    PIC 9(5) VALUE ZERO.
+             05 WS-TOT-ESCRITOS  PIC 9(5) VALUE ZERO.
+             05 WS-TOT-DUPLICADOS PIC 9(5) VALUE ZERO.
+             05 WS-TOT-ERRORES   PIC 9(5) VALUE ZERO.
+          01 WS-CLAVE-ED       PIC Z9.
+          01 WS-CONTADOR-ED    PIC ZZZZ9.
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           PERFORM ABRIR-ARCHIVOS
+           PERFORM LEER-ENTRADA
+           PERFORM CARGAR-REGISTRO
+               UNTIL WS-FIN-ENTRADA
+           PERFORM CERRAR-ARCHIVOS
+           STOP RUN.
+
+       ABRIR-ARCHIVOS.
+           OPEN INPUT ENTRADA
+           OPEN I-O COBTESN1
+           OPEN OUTPUT REPORTE
+           MOVE SPACES TO WS-REG-REPORTE
+           STRING 'VSAMCARG - CARGA DE COBTESN1 DESDE ENTRADA'
+                  DELIMITED BY SIZE
+                  INTO WS-REG-REPORTE
+           END-STRING
+           WRITE WS-REG-REPORTE.
+
+       LEER-ENTRADA.
+           READ ENTRADA
+               AT END
+                   MOVE 'S' TO WS-SW-FIN-ENTRADA
+           END-READ.
+
+       CARGAR-REGISTRO.
+           ADD 1 TO WS-TOT-LEIDOS
+           MOVE WS-ENT-CLAVE TO WS-CLAVE
+           MOVE WS-ENT-DATOS TO WS-DATOS
+           WRITE WS-REGISTRO
+               INVALID KEY
+                   PERFORM TRATAR-CLAVE-INVALIDA
+           END-WRITE
+           IF WS-FS-COBTESN1 = '00'
+               ADD 1 TO WS-TOT-ESCRITOS
+               PERFORM ANOTAR-REPORTE-OK
+           END-IF
+           PERFORM LEER-ENTRADA.
+
+       TRATAR-CLAVE-INVALIDA.
+           EVALUATE WS-FS-COBTESN1
+               WHEN '22'
+                   ADD 1 TO WS-TOT-DUPLICADOS
+                   PERFORM ANOTAR-REPORTE-DUPLICADO
+               WHEN OTHER
+                   ADD 1 TO WS-TOT-ERRORES
+                   PERFORM ANOTAR-REPORTE-ERROR
+           END-EVALUATE.
+
+       ANOTAR-REPORTE-OK.
+           MOVE WS-CLAVE TO WS-CLAVE-ED
+           MOVE SPACES TO WS-REG-REPORTE
+           STRING 'ESCRITO   CLAVE=' DELIMITED BY SIZE
+                  WS-CLAVE-ED DELIMITED BY SIZE
+                  ' DATOS=' DELIMITED BY SIZE
+                  WS-DATOS DELIMITED BY SIZE
+                  INTO WS-REG-REPORTE
+           END-STRING
+           WRITE WS-REG-REPORTE.
+
+       ANOTAR-REPORTE-DUPLICADO.
+           MOVE WS-CLAVE TO WS-CLAVE-ED
+           MOVE SPACES TO WS-REG-REPORTE
+           STRING 'DUPLICADA CLAVE=' DELIMITED BY SIZE
+                  WS-CLAVE-ED DELIMITED BY SIZE
+                  INTO WS-REG-REPORTE
+           END-STRING
+           WRITE WS-REG-REPORTE.
+
+       ANOTAR-REPORTE-ERROR.
+           MOVE WS-CLAVE TO WS-CLAVE-ED
+           MOVE SPACES TO WS-REG-REPORTE
+           STRING 'ERROR     CLAVE=' DELIMITED BY SIZE
+                  WS-CLAVE-ED DELIMITED BY SIZE
+                  ' FILE STATUS=' DELIMITED BY SIZE
+                  WS-FS-COBTESN1 DELIMITED BY SIZE
+                  INTO WS-REG-REPORTE
+           END-STRING
+           WRITE WS-REG-REPORTE.
+
+       CERRAR-ARCHIVOS.
+           MOVE WS-TOT-LEIDOS TO WS-CONTADOR-ED
+           MOVE SPACES TO WS-REG-REPORTE
+           STRING 'TOTAL LEIDOS=' DELIMITED BY SIZE
+                  WS-CONTADOR-ED DELIMITED BY SIZE
+                  INTO WS-REG-REPORTE
+           END-STRING
+           WRITE WS-REG-REPORTE
+           MOVE WS-TOT-ESCRITOS TO WS-CONTADOR-ED
+           MOVE SPACES TO WS-REG-REPORTE
+           STRING 'TOTAL ESCRITOS=' DELIMITED BY SIZE
+                  WS-CONTADOR-ED DELIMITED BY SIZE
+                  INTO WS-REG-REPORTE
+           END-STRING
+           WRITE WS-REG-REPORTE
+           MOVE WS-TOT-DUPLICADOS TO WS-CONTADOR-ED
+           MOVE SPACES TO WS-REG-REPORTE
+           STRING 'TOTAL DUPLICADOS=' DELIMITED BY SIZE
+                  WS-CONTADOR-ED DELIMITED BY SIZE
+                  INTO WS-REG-REPORTE
+           END-STRING
+           WRITE WS-REG-REPORTE
+           MOVE WS-TOT-ERRORES TO WS-CONTADOR-ED
+           MOVE SPACES TO WS-REG-REPORTE
+           STRING 'TOTAL ERRORES=' DELIMITED BY SIZE
+                  WS-CONTADOR-ED DELIMITED BY SIZE
+                  INTO WS-REG-REPORTE
+           END-STRING
+           WRITE WS-REG-REPORTE
+           CLOSE ENTRADA
+           CLOSE COBTESN1
+           CLOSE REPORTE.
