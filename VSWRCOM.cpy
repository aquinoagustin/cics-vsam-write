@@ -0,0 +1,21 @@
+      *****************************************************************
+      * COMMAREA de VSAMWRIT.  Viaja entera en cada RETURN TRANSID de
+      * la conversacion pseudo-conversacional, y tambien es la forma
+      * en que un programa que invoca VSAMWRIT (via START o XCTL) le
+      * pasa el rango de claves y el tamanio del lote a procesar.
+      *****************************************************************
+          01 WS-COMMAREA.
+             05 WS-CA-CLAVE-INICIAL    PIC 9(2).
+             05 WS-CA-LIMITE           PIC 9(3).
+             05 WS-CA-CLAVE-ACTUAL     PIC 9(2).
+             05 WS-CA-ESCRITOS         PIC 9(3) VALUE ZERO.
+             05 WS-CA-DUPLICADOS       PIC 9(3) VALUE ZERO.
+             05 WS-CA-ERRORES          PIC 9(3) VALUE ZERO.
+             05 WS-CA-PRIMERA-VEZ      PIC X(01).
+                88 WS-CA-ES-PRIMERA-VEZ   VALUE 'S'.
+             05 WS-CA-ERROR-GRAVE      PIC X(01).
+                88 WS-CA-HUBO-ERROR-GRAVE VALUE 'S'.
+             05 WS-CA-ACCION-DUP       PIC X(01).
+                88 WS-CA-CORREGIR         VALUE 'C'.
+                88 WS-CA-BORRAR           VALUE 'B'.
+                88 WS-CA-OMITIR           VALUE 'O'.
