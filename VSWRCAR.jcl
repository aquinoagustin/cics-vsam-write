@@ -0,0 +1,14 @@
+//VSWRCAR  JOB (ACCTNO),'CARGA COBTESN1',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* CARGA COBTESN1 A PARTIR DE UN ARCHIVO SECUENCIAL DE CLAVE/   *
+//* DATOS, USANDO VSAMCARG.  SUSTITUYE LOS DSN DE EJEMPLO POR    *
+//* LOS REALES DE CADA CORRIDA.                                  *
+//*--------------------------------------------------------------*
+//PASO010  EXEC PGM=VSAMCARG
+//STEPLIB  DD DISP=SHR,DSN=VSWR.CARGA.LOADLIB
+//ENTRADA  DD DISP=SHR,DSN=VSWR.CARGA.ENTRADA
+//COBTESN1 DD DISP=SHR,DSN=VSWR.COBTESN1.CLUSTER
+//REPORTE  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//
