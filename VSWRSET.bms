@@ -0,0 +1,69 @@
+***************************************************************
+* MAPSET VSWRSET - pantallas de VSAMWRIT (VSWRMP1, alta/alta   *
+* con correccion), VSAMCONS (VSWRMP2, consulta/browse) y        *
+* VSAMINIC (VSWRMP3, parametros de clave inicial/limite del    *
+* lote antes de pasarle el control a VSAMWRIT).                *
+* Assembler BMS.  No participa de la compilacion COBOL; los    *
+* mapas simbolicos equivalentes ya generados estan en          *
+* VSWRMP1.cpy, VSWRMP2.cpy y VSWRMP3.cpy y son los que se       *
+* COPYan.                                                      *
+***************************************************************
+VSWRSET  DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES,                                           X
+               CTRL=(FREEKB,FRSET)
+*
+VSWRMP1  DFHMDI SIZE=(24,80),                                          X
+               LINE=1,                                                X
+               COLUMN=1
+         DFHMDF POS=(01,30),LENGTH=18,ATTRB=(PROT,BRT),               X
+               INITIAL='VSAMWRIT - ALTA'
+         DFHMDF POS=(03,02),LENGTH=05,ATTRB=(PROT),                    X
+               INITIAL='CLAVE'
+M1CLA    DFHMDF POS=(03,10),LENGTH=02,ATTRB=(NUM,UNPROT,IC)
+         DFHMDF POS=(04,02),LENGTH=05,ATTRB=(PROT),                    X
+               INITIAL='DATOS'
+M1DAT    DFHMDF POS=(04,10),LENGTH=25,ATTRB=(UNPROT)
+         DFHMDF POS=(05,02),LENGTH=17,ATTRB=(PROT),                    X
+               INITIAL='ACCION SI DUPLIC.'
+M1ACC    DFHMDF POS=(05,20),LENGTH=01,ATTRB=(UNPROT)
+         DFHMDF POS=(05,22),LENGTH=24,ATTRB=(PROT),                    X
+               INITIAL='(C)orrige (B)orra (O)mite'
+M1CNT    DFHMDF POS=(07,02),LENGTH=30,ATTRB=(PROT,BRT)
+M1MSG    DFHMDF POS=(09,02),LENGTH=40,ATTRB=(PROT,BRT)
+         DFHMDF POS=(24,02),LENGTH=36,ATTRB=(PROT),                    X
+               INITIAL='ENTER=GRABAR  PF3=FIN'
+*
+VSWRMP2  DFHMDI SIZE=(24,80),                                          X
+               LINE=1,                                                X
+               COLUMN=1
+         DFHMDF POS=(01,30),LENGTH=22,ATTRB=(PROT,BRT),               X
+               INITIAL='VSAMCONS - CONSULTA'
+         DFHMDF POS=(03,02),LENGTH=05,ATTRB=(PROT),                    X
+               INITIAL='CLAVE'
+M2CLA    DFHMDF POS=(03,10),LENGTH=02,ATTRB=(NUM,UNPROT,IC)
+         DFHMDF POS=(04,02),LENGTH=05,ATTRB=(PROT),                    X
+               INITIAL='DATOS'
+M2DAT    DFHMDF POS=(04,10),LENGTH=25,ATTRB=(PROT,BRT)
+M2MSG    DFHMDF POS=(09,02),LENGTH=40,ATTRB=(PROT,BRT)
+         DFHMDF POS=(24,02),LENGTH=54,ATTRB=(PROT),                    X
+               INITIAL='ENTER=LEER CLAVE  PF8=SIGUIENTE  PF7=ANTERIOR  X
+               PF3=FIN'
+*
+VSWRMP3  DFHMDI SIZE=(24,80),                                          X
+               LINE=1,                                                X
+               COLUMN=1
+         DFHMDF POS=(01,30),LENGTH=21,ATTRB=(PROT,BRT),               X
+               INITIAL='VSAMINIC - PARAMETROS'
+         DFHMDF POS=(03,02),LENGTH=13,ATTRB=(PROT),                    X
+               INITIAL='CLAVE INICIAL'
+M3CLA    DFHMDF POS=(03,20),LENGTH=02,ATTRB=(NUM,UNPROT,IC)
+         DFHMDF POS=(04,02),LENGTH=11,ATTRB=(PROT),                    X
+               INITIAL='LIMITE LOTE'
+M3LIM    DFHMDF POS=(04,20),LENGTH=03,ATTRB=(NUM,UNPROT)
+M3MSG    DFHMDF POS=(09,02),LENGTH=40,ATTRB=(PROT,BRT)
+         DFHMDF POS=(24,02),LENGTH=24,ATTRB=(PROT),                    X
+               INITIAL='ENTER=CONTINUAR  PF3=FIN'
+         DFHMSD TYPE=FINAL
