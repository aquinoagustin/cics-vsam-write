@@ -0,0 +1,44 @@
+      *****************************************************************
+      * Mapa simbolico de VSWRMP1 (mapset VSWRSET), pantalla de alta
+      * de VSAMWRIT.  Equivalente al copy generado por el ensamblado
+      * de VSWRSET.bms.
+      *****************************************************************
+          01 VSWRMP1I.
+             05 FILLER           PIC X(12).
+             05 M1CLAL            COMP PIC S9(4).
+             05 M1CLAF            PIC X.
+             05 FILLER REDEFINES M1CLAF.
+                10 M1CLAA            PIC X.
+             05 M1CLAI            PIC X(02).
+             05 M1DATL            COMP PIC S9(4).
+             05 M1DATF            PIC X.
+             05 FILLER REDEFINES M1DATF.
+                10 M1DATA            PIC X.
+             05 M1DATI            PIC X(25).
+             05 M1ACCL            COMP PIC S9(4).
+             05 M1ACCF            PIC X.
+             05 FILLER REDEFINES M1ACCF.
+                10 M1ACCA            PIC X.
+             05 M1ACCI            PIC X(01).
+             05 M1CNTL            COMP PIC S9(4).
+             05 M1CNTF            PIC X.
+             05 FILLER REDEFINES M1CNTF.
+                10 M1CNTA            PIC X.
+             05 M1CNTI            PIC X(30).
+             05 M1MSGL            COMP PIC S9(4).
+             05 M1MSGF            PIC X.
+             05 FILLER REDEFINES M1MSGF.
+                10 M1MSGA            PIC X.
+             05 M1MSGI            PIC X(40).
+          01 VSWRMP1O REDEFINES VSWRMP1I.
+             05 FILLER           PIC X(12).
+             05 FILLER           PIC X(03).
+             05 M1CLAO            PIC X(02).
+             05 FILLER           PIC X(03).
+             05 M1DATO            PIC X(25).
+             05 FILLER           PIC X(03).
+             05 M1ACCO            PIC X(01).
+             05 FILLER           PIC X(03).
+             05 M1CNTO            PIC X(30).
+             05 FILLER           PIC X(03).
+             05 M1MSGO            PIC X(40).
