@@ -0,0 +1,9 @@
+      *****************************************************************
+      * COMMAREA de VSAMCONS.  Lleva de una ida y vuelta a la otra la
+      * clave que se esta mostrando; el browse STARTBR/READNEXT/
+      * READPREV en si no se puede llevar de una tarea a otra (CICS lo
+      * cierra solo al terminar cada tarea), asi que se reabre en cada
+      * ida y vuelta -- ver VSWRINQ.cbl.
+      *****************************************************************
+          01 WS-COMMAREA2.
+             05 WS-CA2-CLAVE         PIC 9(2).
