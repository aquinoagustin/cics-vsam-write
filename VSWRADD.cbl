@@ -2,9 +2,10 @@
        PROGRAM-ID. VSAMWRIT.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-          01 WS-REGISTRO.
-             05 WS-CLAVE        PIC 9(2) VALUE ZERO.
-             05 WS-DATOS        PIC X(25).
+          COPY VSWRREG.
+          COPY VSWRCOM.
+          COPY VSWRAUD.
+          COPY VSWRMP1.
           01 WS-RESP            PIC S9(8) COMP.
           01 WS-CONSTANTES.
              05 WS-MENSAJE-OK   PIC X(16)
@@ -13,17 +14,193 @@
                                   VALUE 'Error desconocido:'.
              05 WS-MENSAJE-DUP  PIC X(15)
                                   VALUE 'Clave duplicada'.
-             05 WS-MENSAJE-END  PIC    X(21)
-                                  VALUE 'TRANSACCION TERMINADA'.
+             05 WS-MENSAJE-COR  PIC X(18)
+                                  VALUE 'Registro corregido'.
+             05 WS-MENSAJE-BOR  PIC X(16)
+                                  VALUE 'Registro borrado'.
           01 WS-MENSAJE-LEN     PIC S9(4) USAGE IS BINARY.
-          01 WS-COUNT           PIC 9(2)  VALUE ZERO.
-          77 WS-LIMIT           PIC 9(2)  VALUE 10.
+          01 WS-MENSAJE-PANTALLA PIC X(40) VALUE SPACES.
+          01 WS-MENSAJE-FINAL   PIC X(400).
+          01 WS-PUNTERO         PIC S9(4) COMP.
+          01 WS-NOMBRES-COLAS.
+             05 WS-TSQ-AUDITORIA   PIC X(08) VALUE 'VSWRAUDQ'.
+             05 WS-TSQ-DUPLICADOS  PIC X(08) VALUE 'VSWRDUPQ'.
+             05 WS-TSQ-CHECKPOINT  PIC X(08) VALUE 'VSWRCKPQ'.
+          01 WS-AID-VALORES.
+             05 WS-AID-ENTER       PIC X VALUE X'7D'.
+             05 WS-AID-PF3         PIC X VALUE X'F3'.
+             05 WS-AID-CLEAR       PIC X VALUE X'6D'.
+          01 WS-REG-CHECKPOINT  PIC 9(2).
+          01 WS-LARGO-CKPT      PIC S9(4) COMP VALUE +2.
+          01 WS-ITEM-CKPT       PIC S9(4) COMP VALUE +1.
+          01 WS-SW-CKPT-ENCONTRADO PIC X(01) VALUE 'N'.
+             88 WS-HAY-CHECKPOINT   VALUE 'S'.
+          01 WS-LARGO-AUDITORIA PIC S9(4) COMP.
+          01 WS-ABSTIME         PIC S9(15) COMP.
+          01 WS-TABLA-DUP.
+             05 WS-DUP-CANT        PIC S9(4) COMP VALUE ZERO.
+             05 WS-DUP-ENTRADA OCCURS 100 TIMES
+                                PIC 9(2).
+          01 WS-CLAVE-DUP        PIC 9(2).
+          01 WS-LARGO-CLAVE-DUP  PIC S9(4) COMP VALUE +2.
+          01 WS-ITEM-TS          PIC S9(4) COMP.
+          01 WS-IDX-DUP          PIC S9(4) COMP.
+          01 WS-ESCRITOS-ED      PIC ZZ9.
+          01 WS-DUP-ED           PIC ZZ9.
+          01 WS-ERR-ED           PIC ZZ9.
+          01 WS-CLAVE-ED         PIC Z9.
+       LINKAGE SECTION.
+          01 DFHCOMMAREA             PIC X(19).
        PROCEDURE DIVISION.
        MAIN-PROCESS.
-           MOVE 'CAMPO ESCRITO DESDE COBOL' TO WS-DATOS.
-           PERFORM WRITE-REGISTRO UNTIL WS-COUNT = WS-LIMIT.
-           PERFORM TERMINAR-TRANSACCION.
-           EXEC CICS RETURN END-EXEC.
+           IF EIBCALEN = 0
+               PERFORM INICIALIZAR-COMMAREA
+           ELSE
+               MOVE DFHCOMMAREA TO WS-COMMAREA
+           END-IF
+
+           PERFORM VALIDAR-RANGO-CLAVES
+
+           EVALUATE TRUE
+               WHEN WS-CA-ES-PRIMERA-VEZ
+                   MOVE 'N' TO WS-CA-PRIMERA-VEZ
+                   PERFORM ENVIAR-PANTALLA-ALTA
+                   PERFORM DEVOLVER-CONTROL
+               WHEN EIBAID = WS-AID-PF3
+                   PERFORM TERMINAR-TRANSACCION
+                   EXEC CICS RETURN END-EXEC
+               WHEN EIBAID = WS-AID-CLEAR
+                   PERFORM ENVIAR-PANTALLA-ALTA
+                   PERFORM DEVOLVER-CONTROL
+               WHEN OTHER
+                   PERFORM RECIBIR-PANTALLA-ALTA
+                   PERFORM WRITE-REGISTRO
+                   IF WS-CA-HUBO-ERROR-GRAVE
+                      OR WS-CA-ESCRITOS + WS-CA-DUPLICADOS
+                                         + WS-CA-ERRORES
+                                        NOT < WS-CA-LIMITE
+                       PERFORM TERMINAR-TRANSACCION
+                       EXEC CICS RETURN END-EXEC
+                   ELSE
+                       ADD 1 TO WS-CA-CLAVE-ACTUAL
+                       PERFORM ENVIAR-PANTALLA-ALTA
+                       PERFORM DEVOLVER-CONTROL
+                   END-IF
+           END-EVALUATE.
+
+       INICIALIZAR-COMMAREA.
+           MOVE ZERO TO WS-CA-ESCRITOS WS-CA-DUPLICADOS WS-CA-ERRORES
+           MOVE 'N' TO WS-CA-ERROR-GRAVE
+           MOVE 'O' TO WS-CA-ACCION-DUP
+           MOVE 'S' TO WS-CA-PRIMERA-VEZ
+           MOVE 10 TO WS-CA-LIMITE
+           MOVE ZERO TO WS-CA-CLAVE-INICIAL
+           PERFORM RECUPERAR-CHECKPOINT
+           IF WS-HAY-CHECKPOINT
+               IF WS-REG-CHECKPOINT < 99
+                   COMPUTE WS-CA-CLAVE-INICIAL = WS-REG-CHECKPOINT + 1
+               ELSE
+                   MOVE 99 TO WS-CA-CLAVE-INICIAL
+                   MOVE ZERO TO WS-CA-LIMITE
+               END-IF
+           END-IF
+           MOVE WS-CA-CLAVE-INICIAL TO WS-CA-CLAVE-ACTUAL
+           EXEC CICS DELETEQ TS
+                     QUEUE(WS-TSQ-DUPLICADOS)
+                     RESP(WS-RESP)
+           END-EXEC.
+
+      *****************************************************************
+      * EVITA QUE UNA CLAVE-INICIAL/LIMITE -- YA SEA EL DEFAULT, EL
+      * DERIVADO DEL CHECKPOINT, O EL RECIBIDO EN EL COMMAREA DE QUIEN
+      * INVOCO A VSAMWRIT -- SE SALGA DEL ESPACIO DE CLAVES (00-99),
+      * PORQUE WS-CA-CLAVE-ACTUAL (PIC 9(2)) DARIA VUELTA A 00 Y LAS
+      * COLISIONES SE VERIAN COMO DUPLICADOS COMUNES.
+      *****************************************************************
+       VALIDAR-RANGO-CLAVES.
+           IF WS-CA-CLAVE-INICIAL + WS-CA-LIMITE > 100
+               COMPUTE WS-CA-LIMITE = 100 - WS-CA-CLAVE-INICIAL
+           END-IF.
+
+       RECUPERAR-CHECKPOINT.
+           MOVE 'N' TO WS-SW-CKPT-ENCONTRADO
+           EXEC CICS READQ TS
+                     QUEUE(WS-TSQ-CHECKPOINT)
+                     INTO(WS-REG-CHECKPOINT)
+                     LENGTH(WS-LARGO-CKPT)
+                     ITEM(WS-ITEM-CKPT)
+                     RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE 'S' TO WS-SW-CKPT-ENCONTRADO
+           END-IF.
+
+       GUARDAR-CHECKPOINT.
+           MOVE WS-CLAVE TO WS-REG-CHECKPOINT
+           EXEC CICS WRITEQ TS
+                     QUEUE(WS-TSQ-CHECKPOINT)
+                     FROM(WS-REG-CHECKPOINT)
+                     LENGTH(WS-LARGO-CKPT)
+                     ITEM(WS-ITEM-CKPT)
+                     REWRITE
+                     RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP = DFHRESP(QIDERR) OR WS-RESP = DFHRESP(ITEMERR)
+               EXEC CICS WRITEQ TS
+                         QUEUE(WS-TSQ-CHECKPOINT)
+                         FROM(WS-REG-CHECKPOINT)
+                         LENGTH(WS-LARGO-CKPT)
+                         ITEM(WS-ITEM-CKPT)
+                         RESP(WS-RESP)
+               END-EXEC
+           END-IF.
+
+       ENVIAR-PANTALLA-ALTA.
+           MOVE WS-CA-CLAVE-ACTUAL TO M1CLAO
+           MOVE SPACES TO M1DATO
+           MOVE WS-CA-ACCION-DUP TO M1ACCO
+           MOVE WS-MENSAJE-PANTALLA TO M1MSGO
+           MOVE SPACES TO M1CNTO
+           MOVE WS-CA-ESCRITOS TO WS-ESCRITOS-ED
+           MOVE WS-CA-DUPLICADOS TO WS-DUP-ED
+           MOVE WS-CA-ERRORES TO WS-ERR-ED
+           MOVE 1 TO WS-PUNTERO
+           STRING 'ESC=' DELIMITED BY SIZE
+                  WS-ESCRITOS-ED DELIMITED BY SIZE
+                  ' DUP=' DELIMITED BY SIZE
+                  WS-DUP-ED DELIMITED BY SIZE
+                  ' ERR=' DELIMITED BY SIZE
+                  WS-ERR-ED DELIMITED BY SIZE
+                  INTO M1CNTO
+                  WITH POINTER WS-PUNTERO
+           END-STRING
+           EXEC CICS SEND MAP('VSWRMP1')
+                     MAPSET('VSWRSET')
+                     FROM(VSWRMP1O)
+                     ERASE
+           END-EXEC.
+
+       RECIBIR-PANTALLA-ALTA.
+           MOVE WS-CA-CLAVE-ACTUAL TO WS-CLAVE
+           MOVE SPACES TO WS-DATOS
+           EXEC CICS RECEIVE MAP('VSWRMP1')
+                     MAPSET('VSWRSET')
+                     INTO(VSWRMP1I)
+                     RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP = DFHRESP(NORMAL) OR WS-RESP = DFHRESP(MAPFAIL)
+               IF M1CLAL > ZERO
+                   MOVE M1CLAI TO WS-CLAVE
+               END-IF
+               IF M1DATL > ZERO
+                   MOVE M1DATI TO WS-DATOS
+               END-IF
+               IF M1ACCL > ZERO
+                   MOVE M1ACCI TO WS-CA-ACCION-DUP
+               END-IF
+           END-IF
+           MOVE WS-CLAVE TO WS-CA-CLAVE-ACTUAL.
+
        WRITE-REGISTRO.
            EXEC CICS WRITE
                      FILE('COBTESN1')
@@ -33,18 +210,188 @@
            END-EXEC
            EVALUATE WS-RESP
                WHEN DFHRESP(NORMAL)
-                  DISPLAY WS-MENSAJE-OK
+                  ADD 1 TO WS-CA-ESCRITOS
+                  MOVE WS-MENSAJE-OK TO WS-MENSAJE-PANTALLA
+                  MOVE WS-MENSAJE-OK TO WS-AUD-RESULTADO
+                  PERFORM REGISTRAR-AUDITORIA
+                  PERFORM GUARDAR-CHECKPOINT
                WHEN DFHRESP(DUPREC)
-                  DISPLAY WS-MENSAJE-DUP
+                  PERFORM TRATAR-DUPLICADO
                WHEN OTHER
-                   DISPLAY WS-MENSAJE-ERR WS-RESP
-           END-EVALUATE
-           ADD 1 TO WS-CLAVE.
-           ADD 1 TO WS-COUNT.
+                  PERFORM TRATAR-ERROR-GRAVE
+           END-EVALUATE.
+
+       TRATAR-DUPLICADO.
+           EVALUATE TRUE
+               WHEN WS-CA-CORREGIR
+                   PERFORM CORREGIR-REGISTRO-DUPLICADO
+               WHEN WS-CA-BORRAR
+                   PERFORM BORRAR-REGISTRO-DUPLICADO
+               WHEN OTHER
+                   ADD 1 TO WS-CA-DUPLICADOS
+                   MOVE WS-MENSAJE-DUP TO WS-MENSAJE-PANTALLA
+                   MOVE WS-MENSAJE-DUP TO WS-AUD-RESULTADO
+                   PERFORM ANOTAR-CLAVE-DUPLICADA
+                   PERFORM REGISTRAR-AUDITORIA
+           END-EVALUATE.
+
+       CORREGIR-REGISTRO-DUPLICADO.
+           EXEC CICS READ FILE('COBTESN1')
+                     RIDFLD(WS-CLAVE)
+                     UPDATE
+                     RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP = DFHRESP(NORMAL)
+               EXEC CICS REWRITE FILE('COBTESN1')
+                         FROM(WS-REGISTRO)
+                         RESP(WS-RESP)
+               END-EXEC
+           END-IF
+           IF WS-RESP = DFHRESP(NORMAL)
+               ADD 1 TO WS-CA-ESCRITOS
+               MOVE WS-MENSAJE-COR TO WS-MENSAJE-PANTALLA
+               MOVE WS-MENSAJE-COR TO WS-AUD-RESULTADO
+               PERFORM REGISTRAR-AUDITORIA
+               PERFORM GUARDAR-CHECKPOINT
+           ELSE
+               PERFORM TRATAR-ERROR-GRAVE
+           END-IF.
+
+       BORRAR-REGISTRO-DUPLICADO.
+           EXEC CICS DELETE FILE('COBTESN1')
+                     RIDFLD(WS-CLAVE)
+                     RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP = DFHRESP(NORMAL)
+               ADD 1 TO WS-CA-DUPLICADOS
+               MOVE WS-MENSAJE-BOR TO WS-MENSAJE-PANTALLA
+               MOVE WS-MENSAJE-BOR TO WS-AUD-RESULTADO
+               PERFORM ANOTAR-CLAVE-DUPLICADA
+               PERFORM REGISTRAR-AUDITORIA
+           ELSE
+               PERFORM TRATAR-ERROR-GRAVE
+           END-IF.
+
+       TRATAR-ERROR-GRAVE.
+           ADD 1 TO WS-CA-ERRORES
+           DISPLAY WS-MENSAJE-ERR WS-RESP
+           MOVE WS-MENSAJE-ERR TO WS-MENSAJE-PANTALLA
+           MOVE WS-MENSAJE-ERR TO WS-AUD-RESULTADO
+      *    EL ROLLBACK VA ANTES DE REGISTRAR-AUDITORIA: SI SE HICIERA
+      *    AL REVES Y VSWRAUDQ FUERA UNA TS QUEUE RECUPERABLE, ESTE
+      *    SYNCPOINT ROLLBACK DESHARIA LA PROPIA ENTRADA DE AUDITORIA
+      *    QUE DEJA CONSTANCIA DEL ERROR.  NOTAR TAMBIEN QUE EL ROLLBACK
+      *    SOLO DESHACE LA ESCRITURA QUE ACABA DE FALLAR EN ESTA UNIDAD
+      *    DE TRABAJO: CADA IDA Y VUELTA ANTERIOR YA HIZO SU PROPIO
+      *    RETURN (Y POR LO TANTO SU PROPIO COMMIT IMPLICITO DE CICS),
+      *    ASI QUE LAS CLAVES GRABADAS EN TRANSACCIONES PREVIAS DE ESTE
+      *    MISMO LOTE NO SE DESHACEN CON ESTE ROLLBACK.
+           EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+           PERFORM REGISTRAR-AUDITORIA
+           MOVE 'S' TO WS-CA-ERROR-GRAVE.
+
+       ANOTAR-CLAVE-DUPLICADA.
+           EXEC CICS WRITEQ TS
+                     QUEUE(WS-TSQ-DUPLICADOS)
+                     FROM(WS-CLAVE)
+                     LENGTH(WS-LARGO-CLAVE-DUP)
+                     RESP(WS-RESP)
+           END-EXEC.
+
+       REGISTRAR-AUDITORIA.
+           MOVE WS-CLAVE TO WS-AUD-CLAVE
+           MOVE WS-RESP TO WS-AUD-RESP
+           MOVE EIBTRMID TO WS-AUD-TERMINAL
+           MOVE EIBOPID TO WS-AUD-USUARIO
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME) END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     YYYYMMDD(WS-AUD-FECHA)
+                     TIME(WS-AUD-HORA)
+           END-EXEC
+           MOVE LENGTH WS-REG-AUDITORIA TO WS-LARGO-AUDITORIA
+           EXEC CICS WRITEQ TS
+                     QUEUE(WS-TSQ-AUDITORIA)
+                     FROM(WS-REG-AUDITORIA)
+                     LENGTH(WS-LARGO-AUDITORIA)
+                     RESP(WS-RESP)
+           END-EXEC.
+
        TERMINAR-TRANSACCION.
-           MOVE LENGTH WS-MENSAJE-END TO WS-MENSAJE-LEN.
+           MOVE WS-CA-ESCRITOS TO WS-ESCRITOS-ED
+           MOVE WS-CA-DUPLICADOS TO WS-DUP-ED
+           MOVE WS-CA-ERRORES TO WS-ERR-ED
+           PERFORM LEER-CLAVES-DUPLICADAS
+           MOVE SPACES TO WS-MENSAJE-FINAL
+           MOVE 1 TO WS-PUNTERO
+           STRING 'VSAMWRIT - FIN. ESCRITOS=' DELIMITED BY SIZE
+                  WS-ESCRITOS-ED DELIMITED BY SIZE
+                  ' DUPLICADOS=' DELIMITED BY SIZE
+                  WS-DUP-ED DELIMITED BY SIZE
+                  ' ERRORES=' DELIMITED BY SIZE
+                  WS-ERR-ED DELIMITED BY SIZE
+                  INTO WS-MENSAJE-FINAL
+                  WITH POINTER WS-PUNTERO
+           END-STRING
+           IF WS-DUP-CANT > ZERO
+               STRING ' CLAVES-DUP=' DELIMITED BY SIZE
+                      INTO WS-MENSAJE-FINAL
+                      WITH POINTER WS-PUNTERO
+               END-STRING
+               MOVE 1 TO WS-IDX-DUP
+               PERFORM AGREGAR-UNA-CLAVE-DUP
+                   UNTIL WS-IDX-DUP > WS-DUP-CANT
+           END-IF
+           MOVE LENGTH WS-MENSAJE-FINAL TO WS-MENSAJE-LEN
            EXEC CICS SEND
-                     FROM(WS-MENSAJE-END)
+                     FROM(WS-MENSAJE-FINAL)
                      LENGTH(WS-MENSAJE-LEN)
                      ERASE
+           END-EXEC
+           EXEC CICS DELETEQ TS
+                     QUEUE(WS-TSQ-DUPLICADOS)
+                     RESP(WS-RESP)
+           END-EXEC
+           IF NOT WS-CA-HUBO-ERROR-GRAVE
+               EXEC CICS DELETEQ TS
+                         QUEUE(WS-TSQ-CHECKPOINT)
+                         RESP(WS-RESP)
+               END-EXEC
+           END-IF.
+
+       LEER-CLAVES-DUPLICADAS.
+           MOVE ZERO TO WS-DUP-CANT
+           MOVE 1 TO WS-ITEM-TS
+           PERFORM LEER-UNA-CLAVE-DUPLICADA
+               UNTIL WS-RESP NOT = DFHRESP(NORMAL)
+                  OR WS-DUP-CANT = 100.
+
+       LEER-UNA-CLAVE-DUPLICADA.
+           EXEC CICS READQ TS
+                     QUEUE(WS-TSQ-DUPLICADOS)
+                     INTO(WS-CLAVE-DUP)
+                     LENGTH(WS-LARGO-CLAVE-DUP)
+                     ITEM(WS-ITEM-TS)
+                     RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP = DFHRESP(NORMAL)
+               ADD 1 TO WS-DUP-CANT
+               MOVE WS-CLAVE-DUP TO WS-DUP-ENTRADA(WS-DUP-CANT)
+               ADD 1 TO WS-ITEM-TS
+           END-IF.
+
+       AGREGAR-UNA-CLAVE-DUP.
+           MOVE WS-DUP-ENTRADA(WS-IDX-DUP) TO WS-CLAVE-ED
+           STRING WS-CLAVE-ED DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  INTO WS-MENSAJE-FINAL
+                  WITH POINTER WS-PUNTERO
+           END-STRING
+           ADD 1 TO WS-IDX-DUP.
+
+       DEVOLVER-CONTROL.
+           MOVE WS-COMMAREA TO DFHCOMMAREA
+           EXEC CICS RETURN
+                     TRANSID('VSWR')
+                     COMMAREA(DFHCOMMAREA)
+                     LENGTH(LENGTH WS-COMMAREA)
            END-EXEC.
