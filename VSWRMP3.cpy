@@ -0,0 +1,31 @@
+      *****************************************************************
+      * Mapa simbolico de VSWRMP3 (mapset VSWRSET), pantalla de
+      * parametros de VSAMINIC (clave inicial / limite del lote antes
+      * de pasarle el control a VSAMWRIT).  Equivalente al copy
+      * generado por el ensamblado de VSWRSET.bms.
+      *****************************************************************
+          01 VSWRMP3I.
+             05 FILLER           PIC X(12).
+             05 M3CLAL            COMP PIC S9(4).
+             05 M3CLAF            PIC X.
+             05 FILLER REDEFINES M3CLAF.
+                10 M3CLAA            PIC X.
+             05 M3CLAI            PIC X(02).
+             05 M3LIML            COMP PIC S9(4).
+             05 M3LIMF            PIC X.
+             05 FILLER REDEFINES M3LIMF.
+                10 M3LIMA            PIC X.
+             05 M3LIMI            PIC X(03).
+             05 M3MSGL            COMP PIC S9(4).
+             05 M3MSGF            PIC X.
+             05 FILLER REDEFINES M3MSGF.
+                10 M3MSGA            PIC X.
+             05 M3MSGI            PIC X(40).
+          01 VSWRMP3O REDEFINES VSWRMP3I.
+             05 FILLER           PIC X(12).
+             05 FILLER           PIC X(03).
+             05 M3CLAO            PIC X(02).
+             05 FILLER           PIC X(03).
+             05 M3LIMO            PIC X(03).
+             05 FILLER           PIC X(03).
+             05 M3MSGO            PIC X(40).
