@@ -0,0 +1,197 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VSAMCONS.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+          COPY VSWRREG.
+          COPY VSWRMP2.
+          01 WS-RESP            PIC S9(8) COMP.
+          01 WS-RESP-LECTURA    PIC S9(8) COMP.
+          01 WS-RESP-ENDBR       PIC S9(8) COMP.
+          01 WS-CLAVE-SIG        PIC 9(3).
+          01 WS-CONSTANTES.
+             05 WS-MENSAJE-OK   PIC X(18)
+                                  VALUE 'Registro leido'.
+             05 WS-MENSAJE-NOTFND PIC X(22)
+                                  VALUE 'No existe esa clave'.
+             05 WS-MENSAJE-FIN  PIC X(22)
+                                  VALUE 'Fin del archivo'.
+             05 WS-MENSAJE-INICIO PIC X(22)
+                                  VALUE 'Principio del archivo'.
+             05 WS-MENSAJE-ERR  PIC X(18)
+                                  VALUE 'Error desconocido:'.
+          01 WS-AID-VALORES.
+             05 WS-AID-PF3         PIC X VALUE X'F3'.
+             05 WS-AID-PF7         PIC X VALUE X'F7'.
+             05 WS-AID-PF8         PIC X VALUE X'F8'.
+          01 WS-MENSAJE-PANTALLA PIC X(40) VALUE SPACES.
+       LINKAGE SECTION.
+          01 DFHCOMMAREA             PIC X(02).
+          COPY VSWRCI2.
+       PROCEDURE DIVISION.
+       MAIN-PROCESS.
+           IF EIBCALEN = 0
+               PERFORM INICIALIZAR-BROWSE
+               PERFORM ENVIAR-PANTALLA-CONSULTA
+               PERFORM DEVOLVER-CONTROL
+           ELSE
+               MOVE DFHCOMMAREA TO WS-COMMAREA2
+               EVALUATE EIBAID
+                   WHEN WS-AID-PF3
+                       EXEC CICS RETURN END-EXEC
+                   WHEN WS-AID-PF8
+                       PERFORM LEER-SIGUIENTE
+                       PERFORM ENVIAR-PANTALLA-CONSULTA
+                       PERFORM DEVOLVER-CONTROL
+                   WHEN WS-AID-PF7
+                       PERFORM LEER-ANTERIOR
+                       PERFORM ENVIAR-PANTALLA-CONSULTA
+                       PERFORM DEVOLVER-CONTROL
+                   WHEN OTHER
+                       PERFORM RECIBIR-PANTALLA-CONSULTA
+                       PERFORM LEER-POR-CLAVE
+                       PERFORM ENVIAR-PANTALLA-CONSULTA
+                       PERFORM DEVOLVER-CONTROL
+               END-EVALUATE
+           END-IF.
+
+       INICIALIZAR-BROWSE.
+           MOVE ZERO TO WS-CA2-CLAVE
+           MOVE SPACES TO WS-DATOS
+           MOVE ZERO TO WS-CLAVE.
+
+       RECIBIR-PANTALLA-CONSULTA.
+           EXEC CICS RECEIVE MAP('VSWRMP2')
+                     MAPSET('VSWRSET')
+                     INTO(VSWRMP2I)
+                     RESP(WS-RESP)
+           END-EXEC
+           IF M2CLAL > ZERO
+               MOVE M2CLAI TO WS-CA2-CLAVE
+           END-IF.
+
+       LEER-POR-CLAVE.
+           MOVE WS-CA2-CLAVE TO WS-CLAVE
+           EXEC CICS READ FILE('COBTESN1')
+                     INTO(WS-REGISTRO)
+                     RIDFLD(WS-CLAVE)
+                     RESP(WS-RESP)
+           END-EXEC
+           MOVE WS-RESP TO WS-RESP-LECTURA
+           EVALUATE WS-RESP
+               WHEN DFHRESP(NORMAL)
+                   MOVE WS-MENSAJE-OK TO WS-MENSAJE-PANTALLA
+               WHEN DFHRESP(NOTFND)
+                   MOVE SPACES TO WS-DATOS
+                   MOVE WS-MENSAJE-NOTFND TO WS-MENSAJE-PANTALLA
+               WHEN OTHER
+                   MOVE WS-MENSAJE-ERR TO WS-MENSAJE-PANTALLA
+           END-EVALUATE
+           IF WS-RESP-LECTURA = DFHRESP(NORMAL)
+      *        EL BROWSE NO SOBREVIVE AL RETURN DE ESTA TAREA, ASI QUE
+      *        SE ABRE Y SE CIERRA DE UNA SOLA VEZ, SOLO PARA DEJAR
+      *        CONSUMIDA LA POSICION GTEQ(CLAVE) -- SI NO, EL PROXIMO
+      *        PF8 REPETIRIA ESTA MISMA CLAVE EN LUGAR DE AVANZAR.
+               EXEC CICS STARTBR FILE('COBTESN1')
+                         RIDFLD(WS-CLAVE)
+                         GTEQ
+                         RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP = DFHRESP(NORMAL)
+                   EXEC CICS READNEXT FILE('COBTESN1')
+                             INTO(WS-REGISTRO)
+                             RIDFLD(WS-CLAVE)
+                             RESP(WS-RESP)
+                   END-EXEC
+                   EXEC CICS ENDBR FILE('COBTESN1')
+                             RESP(WS-RESP-ENDBR)
+                   END-EXEC
+               END-IF
+           END-IF.
+
+       LEER-SIGUIENTE.
+           COMPUTE WS-CLAVE-SIG = WS-CA2-CLAVE + 1
+           IF WS-CLAVE-SIG > 99
+               MOVE WS-MENSAJE-FIN TO WS-MENSAJE-PANTALLA
+           ELSE
+               MOVE WS-CLAVE-SIG TO WS-CLAVE
+      *            EL BROWSE DE LA IDA ANTERIOR YA NO EXISTE -- CICS LO
+      *            CIERRA SOLO AL TERMINAR CADA TAREA -- ASI QUE SE
+      *            REABRE EN CADA PF8, POSICIONADO UNA CLAVE POR ENCIMA
+      *            DE LA ACTUAL PARA QUE EL READNEXT TRAIGA LA CLAVE
+      *            SIGUIENTE Y NO REPITA LA QUE YA SE MOSTRO.
+               EXEC CICS STARTBR FILE('COBTESN1')
+                         RIDFLD(WS-CLAVE)
+                         GTEQ
+                         RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP = DFHRESP(NORMAL)
+                   EXEC CICS READNEXT FILE('COBTESN1')
+                             INTO(WS-REGISTRO)
+                             RIDFLD(WS-CLAVE)
+                             RESP(WS-RESP)
+                   END-EXEC
+                   EXEC CICS ENDBR FILE('COBTESN1')
+                             RESP(WS-RESP-ENDBR)
+                   END-EXEC
+               END-IF
+               EVALUATE WS-RESP
+                   WHEN DFHRESP(NORMAL)
+                       MOVE WS-CLAVE TO WS-CA2-CLAVE
+                       MOVE WS-MENSAJE-OK TO WS-MENSAJE-PANTALLA
+                   WHEN DFHRESP(NOTFND)
+                       MOVE WS-MENSAJE-FIN TO WS-MENSAJE-PANTALLA
+                   WHEN DFHRESP(ENDFILE)
+                       MOVE WS-MENSAJE-FIN TO WS-MENSAJE-PANTALLA
+                   WHEN OTHER
+                       MOVE WS-MENSAJE-ERR TO WS-MENSAJE-PANTALLA
+               END-EVALUATE
+           END-IF.
+
+       LEER-ANTERIOR.
+           MOVE WS-CA2-CLAVE TO WS-CLAVE
+      *        MISMO MOTIVO QUE LEER-SIGUIENTE: EL BROWSE SE REABRE EN
+      *        CADA PF7.  EL STARTBR GTEQ SE POSICIONA SOBRE LA CLAVE
+      *        ACTUAL, ASI QUE EL READPREV TRAE LA CLAVE ANTERIOR SIN
+      *        REPETIR LA ACTUAL.
+           EXEC CICS STARTBR FILE('COBTESN1')
+                     RIDFLD(WS-CLAVE)
+                     GTEQ
+                     RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP = DFHRESP(NORMAL)
+               EXEC CICS READPREV FILE('COBTESN1')
+                         INTO(WS-REGISTRO)
+                         RIDFLD(WS-CLAVE)
+                         RESP(WS-RESP)
+               END-EXEC
+               EXEC CICS ENDBR FILE('COBTESN1')
+                         RESP(WS-RESP-ENDBR)
+               END-EXEC
+           END-IF
+           EVALUATE WS-RESP
+               WHEN DFHRESP(NORMAL)
+                   MOVE WS-CLAVE TO WS-CA2-CLAVE
+                   MOVE WS-MENSAJE-OK TO WS-MENSAJE-PANTALLA
+               WHEN DFHRESP(ENDFILE)
+                   MOVE WS-MENSAJE-INICIO TO WS-MENSAJE-PANTALLA
+               WHEN OTHER
+                   MOVE WS-MENSAJE-ERR TO WS-MENSAJE-PANTALLA
+           END-EVALUATE.
+
+       ENVIAR-PANTALLA-CONSULTA.
+           MOVE WS-CA2-CLAVE TO M2CLAO
+           MOVE WS-DATOS TO M2DATO
+           MOVE WS-MENSAJE-PANTALLA TO M2MSGO
+           EXEC CICS SEND MAP('VSWRMP2')
+                     MAPSET('VSWRSET')
+                     FROM(VSWRMP2O)
+                     ERASE
+           END-EXEC.
+
+       DEVOLVER-CONTROL.
+           MOVE WS-COMMAREA2 TO DFHCOMMAREA
+           EXEC CICS RETURN
+                     TRANSID('VSWC')
+                     COMMAREA(DFHCOMMAREA)
+                     LENGTH(LENGTH WS-COMMAREA2)
+           END-EXEC.
